@@ -1,17 +1,985 @@
-01 WS-SUM PIC 9(5) OCCURS 100 TIMES.
-01 WS-COUNTER PIC 9(3).
-01 WS-SUM-TOTAL PIC 9(7).
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 100
-        MOVE 0 TO WS-SUM(WS-COUNTER)  
-    END-PERFORM.
-
-    PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 100 
-        ADD 1 TO WS-SUM(WS-COUNTER) 
-        ADD WS-SUM(WS-COUNTER) TO WS-SUM-TOTAL
-    END-PERFORM.
-    DISPLAY "The sum of all elements is: " WS-SUM-TOTAL
-    STOP RUN.
-
-*The solution initializes all the elements of WS-SUM table to zero before starting the addition loop. Now the program will add 1 to each element correctly.*
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRSUM01.
+      *****************************************************
+      *  BRSUM01 - DAILY BRANCH TRANSACTION TOTALS
+      *
+      *  READS THE DAILY TRANSACTION FILE (HEADER, ONE
+      *  DETAIL RECORD PER TRANSACTION, TRAILER), BUILDS
+      *  THE PER-BRANCH TOTALS TABLE, RECONCILES IT AGAINST
+      *  THE TRAILER CONTROL TOTALS AND THE PRIOR DAY'S
+      *  RESULTS, PRINTS THE BRANCH AND EXCEPTION REPORTS,
+      *  ROLLS THE TOTALS FORWARD INTO WEEK/MONTH-TO-DATE
+      *  HISTORY, AND FEEDS THE GL INTERFACE AND AUDIT LOG.
+      *
+      *  WS-SUM(WS-COUNTER) IS INITIALIZED TO ZERO FOR EVERY
+      *  ELEMENT BEFORE IT IS EVER ADDED TO, THE SAME FIX
+      *  APPLIED TO THE ORIGINAL PROOF-OF-CONCEPT LOOP THIS
+      *  PROGRAM REPLACES.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANX-FILE ASSIGN TO "TRANXIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANX-STATUS.
+
+           SELECT PRIOR-FILE ASSIGN TO "PRIORTOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLIFACE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "BRHISTDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HR-BRANCH-CODE
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "BRRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "BREXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANX-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY BRTRNREC.
+
+       FD  PRIOR-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY BRPRIOR.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRCKPT.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY BRAUDIT.
+
+       FD  GL-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY BRGLREC.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRHIST.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS OMITTED.
+       01  RPT-LINE                       PIC X(132).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS OMITTED.
+       01  EXCPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANX-STATUS             PIC X(2).
+           05  WS-PRIOR-STATUS             PIC X(2).
+           05  WS-CKPT-STATUS              PIC X(2).
+           05  WS-AUDIT-STATUS             PIC X(2).
+           05  WS-GL-STATUS                PIC X(2).
+           05  WS-HIST-STATUS              PIC X(2).
+           05  WS-RPT-STATUS               PIC X(2).
+           05  WS-EXCPT-STATUS             PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-TRANX-EOF-SW             PIC X VALUE 'N'.
+               88  WS-TRANX-EOF                  VALUE 'Y'.
+           05  WS-PRIOR-EOF-SW             PIC X VALUE 'N'.
+               88  WS-PRIOR-EOF                  VALUE 'Y'.
+           05  WS-CKPT-EOF-SW              PIC X VALUE 'N'.
+               88  WS-CKPT-EOF                   VALUE 'Y'.
+           05  WS-RESTART-SW               PIC X VALUE 'N'.
+               88  WS-IS-RESTART                 VALUE 'Y'.
+           05  WS-FOUND-SW                 PIC X VALUE 'N'.
+               88  WS-BRANCH-FOUND               VALUE 'Y'.
+           05  WS-CONTROL-EXCEPTION-SW     PIC X VALUE 'N'.
+               88  WS-CONTROL-EXCEPTION          VALUE 'Y'.
+
+       01  WS-CONSTANTS.
+           05  WS-BRANCH-MAX-ELEMENTS      PIC 9(5) VALUE 500.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+           05  WS-REPORT-LINES-PER-PAGE    PIC 9(3) VALUE 50.
+           05  WS-VARIANCE-THRESHOLD-PCT   PIC 9(3)V99 VALUE 25.00.
+           05  WS-JOB-ID                   PIC X(8) VALUE 'BRSUM01'.
+           05  WS-OPERATOR-ID              PIC X(8) VALUE 'BATCH'.
+
+      *****************************************************
+      *  THE BRANCH TOTALS TABLE - SIZED AT RUN TIME FROM
+      *  THE COUNT ON THE TRANSACTION FILE HEADER INSTEAD
+      *  OF A FIXED OCCURS 100.
+      *****************************************************
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-COUNT             PIC 9(5) VALUE 0.
+           05  WS-BRANCH-ENTRY
+                   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BRANCH-COUNT.
+               10  WS-BRANCH-CODE          PIC X(4).
+               10  WS-SUM                  PIC 9(5).
+               10  WS-SUM-CASH             PIC 9(5).
+               10  WS-SUM-CHECK            PIC 9(5).
+               10  WS-SUM-CARD             PIC 9(5).
+               10  WS-PRIOR-TOTAL          PIC 9(5).
+               10  WS-VARIANCE-PCT         PIC S9(3)V99.
+               10  WS-WTD-TOTAL            PIC 9(7).
+               10  WS-MTD-TOTAL            PIC 9(7).
+
+       01  WS-CKPT-SNAPSHOT.
+           05  WS-CKPT-BRANCH-COUNT        PIC 9(5) VALUE 0.
+           05  WS-CKPT-CODE OCCURS 500 TIMES PIC X(4).
+           05  WS-CKPT-SUM OCCURS 500 TIMES PIC 9(5).
+           05  WS-CKPT-CASH OCCURS 500 TIMES PIC 9(5).
+           05  WS-CKPT-CHECK OCCURS 500 TIMES PIC 9(5).
+           05  WS-CKPT-CARD OCCURS 500 TIMES PIC 9(5).
+
+       01  WS-WORK-FIELDS.
+           05  WS-COUNTER                  PIC 9(5) VALUE 0.
+           05  WS-SUM-TOTAL                PIC 9(9) VALUE 0.
+           05  WS-DETAIL-RECORD-COUNT      PIC 9(7) VALUE 0.
+           05  WS-RESTART-RECORD-COUNT     PIC 9(7) VALUE 0.
+           05  WS-EXPECTED-COUNT           PIC 9(7) VALUE 0.
+           05  WS-EXPECTED-TOTAL           PIC 9(9) VALUE 0.
+           05  WS-EXCEPTION-COUNT          PIC 9(5) VALUE 0.
+           05  WS-REPORT-LINE-COUNT        PIC 9(3) VALUE 0.
+           05  WS-PAGE-NUMBER              PIC 9(3) VALUE 0.
+           05  WS-RUN-DATE                 PIC 9(8) VALUE 0.
+           05  WS-PERIOD                   PIC 9(6) VALUE 0.
+           05  WS-CASH-GRAND-TOTAL         PIC 9(9) VALUE 0.
+           05  WS-CHECK-GRAND-TOTAL        PIC 9(9) VALUE 0.
+           05  WS-CARD-GRAND-TOTAL         PIC 9(9) VALUE 0.
+           05  WS-CURR-WEEK-START-DATE     PIC 9(8) VALUE 0.
+           05  WS-CURR-MONTH-STAMP         PIC 9(6) VALUE 0.
+           05  WS-DAYNUM                   PIC 9(9) VALUE 0.
+           05  WS-WEEKDAY-NUM              PIC 9(1) VALUE 0.
+           05  WS-WEEK-START-DAYNUM        PIC 9(9) VALUE 0.
+           05  WS-FOUND-INDEX              PIC 9(5) VALUE 0.
+           05  WS-CATEGORY-SUM             PIC 9(9) VALUE 0.
+           05  WS-EX-VARIANCE-DISPLAY      PIC ---9.99.
+
+       01  WS-CURRENT-DATE-TIME-RAW        PIC X(21).
+       01  WS-CURRENT-DATE-TIME-FIELDS REDEFINES
+                   WS-CURRENT-DATE-TIME-RAW.
+           05  WS-CD-DATE                  PIC 9(8).
+           05  WS-CD-TIME                  PIC 9(6).
+           05  FILLER                      PIC X(7).
+
+      *****************************************************
+      *  BRANCH TOTALS REPORT LINES
+      *****************************************************
+       01  WS-RPT-HDR-1.
+           05  FILLER                      PIC X(9) VALUE 'BRSUM01 -'.
+           05  FILLER                      PIC X(22)
+                   VALUE ' DAILY BRANCH TOTALS'.
+           05  FILLER                      PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE             PIC 9999/99/99.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(6)  VALUE 'PAGE: '.
+           05  WS-HDR-PAGE-NO              PIC ZZ9.
+
+       01  WS-RPT-HDR-2.
+           05  FILLER                      PIC X(8)  VALUE 'BRANCH'.
+           05  FILLER                      PIC X(10) VALUE 'COUNT'.
+           05  FILLER                      PIC X(10) VALUE 'CASH'.
+           05  FILLER                      PIC X(10) VALUE 'CHECK'.
+           05  FILLER                      PIC X(10) VALUE 'CARD'.
+           05  FILLER                      PIC X(12) VALUE 'WTD TOTAL'.
+           05  FILLER                      PIC X(12) VALUE 'MTD TOTAL'.
+           05  FILLER                      PIC X(10) VALUE 'VARIANCE%'.
+
+       01  WS-RPT-DETAIL.
+           05  WS-RD-BRANCH                PIC X(4).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-RD-COUNT                 PIC ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-RD-CASH                  PIC ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-RD-CHECK                 PIC ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-RD-CARD                  PIC ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  WS-RD-WTD                   PIC ZZZZZZ9.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-RD-MTD                   PIC ZZZZZZ9.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-RD-VARIANCE              PIC ---9.99.
+
+       01  WS-RPT-GRAND-TOTAL-1.
+           05  FILLER                      PIC X(20)
+                   VALUE 'TOTAL BRANCHES:'.
+           05  WS-RD-GRAND-COUNT           PIC ZZZZZZ9.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(14)
+                   VALUE 'GRAND TOTAL:'.
+           05  WS-RD-GRAND-TOTAL           PIC ZZZZZZZZ9.
+
+       01  WS-RPT-GRAND-TOTAL-2.
+           05  FILLER                      PIC X(12)
+                   VALUE 'CASH TOTAL:'.
+           05  WS-RD-CASH-TOTAL            PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(13)
+                   VALUE 'CHECK TOTAL:'.
+           05  WS-RD-CHECK-TOTAL           PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(12)
+                   VALUE 'CARD TOTAL:'.
+           05  WS-RD-CARD-TOTAL            PIC ZZZZZZZZ9.
+
+      *****************************************************
+      *  EXCEPTION REPORT LINES - CONTROL TOTAL MISMATCHES,
+      *  UNKNOWN BRANCHES/CATEGORIES, AND DAY-OVER-DAY
+      *  VARIANCE FLAGS ALL LAND HERE.
+      *****************************************************
+       01  WS-EXCPT-HDR.
+           05  FILLER                      PIC X(30)
+                   VALUE 'BRSUM01 - EXCEPTION REPORT'.
+           05  FILLER                      PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-EX-HDR-DATE              PIC 9999/99/99.
+
+       01  WS-EXCPT-LINE-AREA.
+           05  WS-EX-TYPE                  PIC X(22).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-EX-BRANCH                PIC X(4).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-EX-DETAIL                PIC X(60).
+
+       01  WS-EXCPT-SUMMARY-LINE.
+           05  FILLER                      PIC X(20)
+                   VALUE 'TOTAL EXCEPTIONS: '.
+           05  WS-EX-COUNT                 PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-HEADER-AND-SIZE-TABLE
+           PERFORM 2500-SEED-BRANCHES-FROM-PRIOR-FILE
+           PERFORM 3000-PROCESS-TRANSACTIONS
+               UNTIL WS-TRANX-EOF
+           PERFORM 4000-RECONCILE-CONTROL-TOTALS
+           PERFORM 5000-COMPUTE-VARIANCE-EXCEPTIONS
+           PERFORM 6000-UPDATE-PERIOD-HISTORY
+           PERFORM 7000-PRINT-BRANCH-REPORT
+           PERFORM 7500-FINALIZE-EXCEPTION-REPORT
+           PERFORM 8000-WRITE-GL-INTERFACE
+           PERFORM 8500-WRITE-TODAYS-TOTALS-TO-PRIOR-FILE
+           PERFORM 9000-WRITE-AUDIT-LOG
+           PERFORM 9900-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME-RAW.
+
+           OPEN INPUT TRANX-FILE.
+           IF WS-TRANX-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN TRANSACTION FILE, '
+                   'STATUS=' WS-TRANX-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+
+           PERFORM 1100-CHECK-FOR-RESTART.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN CHECKPOINT FILE, '
+                   'STATUS=' WS-CKPT-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN REPORT FILE, '
+                   'STATUS=' WS-RPT-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+           MOVE 99 TO WS-REPORT-LINE-COUNT.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXCPT-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN EXCEPTION FILE, '
+                   'STATUS=' WS-EXCPT-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+
+      *****************************************************
+      *  IF A CHECKPOINT FROM A PRIOR, ABENDED RUN IS FOUND
+      *  THE RESTART POINT IS CAPTURED HERE SO THE MAIN
+      *  LOOP CAN SKIP RE-SUMMING RECORDS IT ALREADY
+      *  ACCOUNTED FOR.
+      *****************************************************
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           SET WS-IS-RESTART TO TRUE
+                           MOVE CK-LAST-RECORD-COUNT
+                               TO WS-RESTART-RECORD-COUNT
+                           MOVE CK-RUNNING-TOTAL TO WS-SUM-TOTAL
+                           MOVE CK-BRANCH-COUNT
+                               TO WS-CKPT-BRANCH-COUNT
+                           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                               UNTIL WS-COUNTER > WS-CKPT-BRANCH-COUNT
+                               MOVE CK-BRANCH-CODE(WS-COUNTER)
+                                   TO WS-CKPT-CODE(WS-COUNTER)
+                               MOVE CK-BRANCH-SUMS(WS-COUNTER)
+                                   TO WS-CKPT-SUM(WS-COUNTER)
+                               MOVE CK-BRANCH-CASH(WS-COUNTER)
+                                   TO WS-CKPT-CASH(WS-COUNTER)
+                               MOVE CK-BRANCH-CHECK(WS-COUNTER)
+                                   TO WS-CKPT-CHECK(WS-COUNTER)
+                               MOVE CK-BRANCH-CARD(WS-COUNTER)
+                                   TO WS-CKPT-CARD(WS-COUNTER)
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-IS-RESTART
+                   DISPLAY 'BRSUM01 - RESTARTING AFTER RECORD '
+                       WS-RESTART-RECORD-COUNT
+               END-IF
+           END-IF.
+
+      *****************************************************
+      *  THE BRANCH COUNT COMES FROM THE HEADER RECORD - NOT
+      *  A COMPILE-TIME OCCURS LIMIT.  EVERY ELEMENT IS
+      *  ZEROED BEFORE IT IS EVER ADDED TO, RESTORING ANY
+      *  AMOUNT ALREADY CHECKPOINTED FROM A PRIOR ATTEMPT.
+      *****************************************************
+       2000-READ-HEADER-AND-SIZE-TABLE.
+           READ TRANX-FILE
+               AT END
+                   DISPLAY 'BRSUM01 - EMPTY TRANSACTION FILE'
+                   PERFORM 9950-ABORT-RUN
+               NOT AT END
+                   IF NOT TRH-IS-HEADER
+                       DISPLAY 'BRSUM01 - MISSING HEADER RECORD'
+                       PERFORM 9950-ABORT-RUN
+                   END-IF
+           END-READ.
+
+           MOVE TRH-RUN-DATE TO WS-RUN-DATE.
+           MOVE WS-RUN-DATE TO WS-EX-HDR-DATE.
+           WRITE EXCPT-LINE FROM WS-EXCPT-HDR
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCPT-LINE.
+           WRITE EXCPT-LINE AFTER ADVANCING 1.
+
+           IF TRH-BRANCH-COUNT > WS-BRANCH-MAX-ELEMENTS
+               DISPLAY 'BRSUM01 - HEADER BRANCH COUNT '
+                   TRH-BRANCH-COUNT ' EXCEEDS TABLE MAXIMUM OF '
+                   WS-BRANCH-MAX-ELEMENTS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+
+           MOVE TRH-BRANCH-COUNT TO WS-BRANCH-COUNT.
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               MOVE SPACES TO WS-BRANCH-CODE(WS-COUNTER)
+               MOVE 0 TO WS-SUM(WS-COUNTER)
+               MOVE 0 TO WS-SUM-CASH(WS-COUNTER)
+               MOVE 0 TO WS-SUM-CHECK(WS-COUNTER)
+               MOVE 0 TO WS-SUM-CARD(WS-COUNTER)
+               MOVE 0 TO WS-PRIOR-TOTAL(WS-COUNTER)
+               MOVE 0 TO WS-VARIANCE-PCT(WS-COUNTER)
+               MOVE 0 TO WS-WTD-TOTAL(WS-COUNTER)
+               MOVE 0 TO WS-MTD-TOTAL(WS-COUNTER)
+               IF WS-IS-RESTART
+                   AND WS-COUNTER <= WS-CKPT-BRANCH-COUNT
+                   MOVE WS-CKPT-CODE(WS-COUNTER)
+                       TO WS-BRANCH-CODE(WS-COUNTER)
+                   MOVE WS-CKPT-SUM(WS-COUNTER) TO WS-SUM(WS-COUNTER)
+                   MOVE WS-CKPT-CASH(WS-COUNTER)
+                       TO WS-SUM-CASH(WS-COUNTER)
+                   MOVE WS-CKPT-CHECK(WS-COUNTER)
+                       TO WS-SUM-CHECK(WS-COUNTER)
+                   MOVE WS-CKPT-CARD(WS-COUNTER)
+                       TO WS-SUM-CARD(WS-COUNTER)
+               END-IF
+           END-PERFORM.
+
+      *****************************************************
+      *  SEED A TABLE SLOT FOR EVERY BRANCH THAT HAD PRIOR
+      *  DAY ACTIVITY, BEFORE TODAY'S DETAIL RECORDS ARE
+      *  READ.  WITHOUT THIS A BRANCH THAT POSTS ZERO
+      *  TRANSACTIONS TODAY WOULD NEVER GET A SLOT AT ALL,
+      *  AND A ZERO-VOLUME DAY IS EXACTLY THE VARIANCE
+      *  REQUEST 004 NEEDS TO CATCH.
+      *
+      *  THIS DEPENDS ON TRH-BRANCH-COUNT BEING SIZED TO
+      *  COVER EVERY BRANCH IN PRIOR-FILE PLUS ANY BRANCH
+      *  NEW TO TODAY'S RUN, NOT JUST TODAY'S ACTIVE COUNT -
+      *  UPSTREAM JOB SCHEDULING IS RESPONSIBLE FOR THAT
+      *  SIZING.  A PRIOR BRANCH THAT DOES NOT FIT IS LOGGED
+      *  BY 2520-LOG-PRIOR-BRANCH-OVERFLOW RATHER THAN
+      *  SILENTLY DROPPED; A NEW BRANCH THAT FINDS NO ROOM
+      *  LATER IS LOGGED AS UNKNOWN BRANCH BY
+      *  3190-LOG-UNKNOWN-BRANCH.  SEE IMPLEMENTATION_STATUS.MD.
+      *****************************************************
+       2500-SEED-BRANCHES-FROM-PRIOR-FILE.
+           OPEN INPUT PRIOR-FILE.
+           IF WS-PRIOR-STATUS = '00'
+               PERFORM UNTIL WS-PRIOR-EOF
+                   READ PRIOR-FILE
+                       AT END
+                           SET WS-PRIOR-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2510-SEED-ONE-PRIOR-BRANCH
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-FILE
+           END-IF.
+
+       2510-SEED-ONE-PRIOR-BRANCH.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+                   OR WS-BRANCH-FOUND
+               IF WS-BRANCH-CODE(WS-COUNTER) = PT-BRANCH-CODE
+                   MOVE WS-COUNTER TO WS-FOUND-INDEX
+                   SET WS-BRANCH-FOUND TO TRUE
+               ELSE
+                   IF WS-BRANCH-CODE(WS-COUNTER) = SPACES
+                       MOVE PT-BRANCH-CODE
+                           TO WS-BRANCH-CODE(WS-COUNTER)
+                       MOVE WS-COUNTER TO WS-FOUND-INDEX
+                       SET WS-BRANCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-BRANCH-FOUND
+               MOVE PT-PRIOR-TOTAL TO WS-PRIOR-TOTAL(WS-FOUND-INDEX)
+           ELSE
+               PERFORM 2520-LOG-PRIOR-BRANCH-OVERFLOW
+           END-IF.
+
+       2520-LOG-PRIOR-BRANCH-OVERFLOW.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           SET WS-CONTROL-EXCEPTION TO TRUE.
+           MOVE 'PRIOR BRANCH OVERFLOW' TO WS-EX-TYPE.
+           MOVE PT-BRANCH-CODE TO WS-EX-BRANCH.
+           MOVE 'NO ROOM IN TODAY HEADER BRANCH COUNT'
+               TO WS-EX-DETAIL.
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+               AFTER ADVANCING 1.
+
+       3000-PROCESS-TRANSACTIONS.
+           READ TRANX-FILE
+               AT END
+                   SET WS-TRANX-EOF TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TRD-IS-DETAIL
+                           PERFORM 3100-APPLY-DETAIL-RECORD
+                       WHEN TRT-IS-TRAILER
+                           PERFORM 3300-CAPTURE-TRAILER
+                           SET WS-TRANX-EOF TO TRUE
+                       WHEN OTHER
+                           PERFORM 3195-LOG-UNEXPECTED-RECORD-TYPE
+                   END-EVALUATE
+           END-READ.
+
+      *****************************************************
+      *  A RECORD AT OR BEFORE THE LAST CHECKPOINTED COUNT
+      *  WAS ALREADY FOUND/APPLIED/EXCEPTIONED BY THE RUN
+      *  THAT TOOK THAT CHECKPOINT, AND WS-BRANCH-CODE WAS
+      *  RESTORED FROM THE CHECKPOINT'S OWN COPY OF THE
+      *  TABLE (SEE 1100-CHECK-FOR-RESTART), SO THE FULL
+      *  FIND/ADD/EXCEPTION WORK - NOT JUST THE SUM ADDS -
+      *  IS SKIPPED FOR IT.  THIS IS WHAT MAKES A RESTART
+      *  ACTUALLY CHEAPER THAN A FULL RERUN INSTEAD OF JUST
+      *  PRODUCING THE SAME TOTALS MORE SLOWLY.
+      *****************************************************
+       3100-APPLY-DETAIL-RECORD.
+           ADD 1 TO WS-DETAIL-RECORD-COUNT.
+           IF WS-DETAIL-RECORD-COUNT > WS-RESTART-RECORD-COUNT
+               PERFORM 3110-FIND-OR-ADD-BRANCH
+               IF WS-BRANCH-FOUND
+                   EVALUATE TRUE
+                       WHEN TRD-IS-CASH
+                           PERFORM 3120-ACCUMULATE-DETAIL-TOTALS
+                       WHEN TRD-IS-CHECK
+                           PERFORM 3120-ACCUMULATE-DETAIL-TOTALS
+                       WHEN TRD-IS-CARD
+                           PERFORM 3120-ACCUMULATE-DETAIL-TOTALS
+                       WHEN OTHER
+                           PERFORM 3150-LOG-UNKNOWN-CATEGORY
+                   END-EVALUATE
+               ELSE
+                   PERFORM 3190-LOG-UNKNOWN-BRANCH
+               END-IF
+           END-IF.
+           PERFORM 3200-WRITE-CHECKPOINT-IF-DUE.
+
+       3120-ACCUMULATE-DETAIL-TOTALS.
+           ADD 1 TO WS-SUM(WS-FOUND-INDEX)
+           ADD 1 TO WS-SUM-TOTAL
+           EVALUATE TRUE
+               WHEN TRD-IS-CASH
+                   ADD 1 TO WS-SUM-CASH(WS-FOUND-INDEX)
+               WHEN TRD-IS-CHECK
+                   ADD 1 TO WS-SUM-CHECK(WS-FOUND-INDEX)
+               WHEN TRD-IS-CARD
+                   ADD 1 TO WS-SUM-CARD(WS-FOUND-INDEX)
+           END-EVALUATE.
+
+      *****************************************************
+      *  LINEAR LOOKUP OF THE BRANCH CODE IN THE TABLE BUILT
+      *  SO FAR; THE FIRST EMPTY SLOT IS CLAIMED FOR A
+      *  BRANCH CODE NOT SEEN BEFORE THIS RUN.  IF THE TABLE
+      *  FILLS WITHOUT A MATCH THE HEADER COUNT WAS TOO LOW
+      *  FOR THE DAY'S DATA.
+      *****************************************************
+       3110-FIND-OR-ADD-BRANCH.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+                   OR WS-BRANCH-FOUND
+               IF WS-BRANCH-CODE(WS-COUNTER) = TRD-BRANCH-CODE
+                   MOVE WS-COUNTER TO WS-FOUND-INDEX
+                   SET WS-BRANCH-FOUND TO TRUE
+               ELSE
+                   IF WS-BRANCH-CODE(WS-COUNTER) = SPACES
+                       MOVE TRD-BRANCH-CODE
+                           TO WS-BRANCH-CODE(WS-COUNTER)
+                       MOVE WS-COUNTER TO WS-FOUND-INDEX
+                       SET WS-BRANCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3150-LOG-UNKNOWN-CATEGORY.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE 'UNKNOWN CATEGORY' TO WS-EX-TYPE.
+           MOVE TRD-BRANCH-CODE TO WS-EX-BRANCH.
+           MOVE SPACES TO WS-EX-DETAIL.
+           STRING 'CATEGORY CODE=' TRD-CATEGORY-CODE
+               DELIMITED BY SIZE INTO WS-EX-DETAIL.
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+               AFTER ADVANCING 1.
+
+       3190-LOG-UNKNOWN-BRANCH.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           SET WS-CONTROL-EXCEPTION TO TRUE.
+           MOVE 'UNKNOWN BRANCH' TO WS-EX-TYPE.
+           MOVE TRD-BRANCH-CODE TO WS-EX-BRANCH.
+           MOVE 'RECORD EXCEEDS HEADER BRANCH COUNT'
+               TO WS-EX-DETAIL.
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+               AFTER ADVANCING 1.
+
+       3195-LOG-UNEXPECTED-RECORD-TYPE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           SET WS-CONTROL-EXCEPTION TO TRUE.
+           MOVE 'UNEXPECTED RECORD TYPE' TO WS-EX-TYPE.
+           MOVE SPACES TO WS-EX-BRANCH.
+           MOVE SPACES TO WS-EX-DETAIL.
+           STRING 'RECORD TYPE=' TRD-RECORD-TYPE
+               DELIMITED BY SIZE INTO WS-EX-DETAIL.
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+               AFTER ADVANCING 1.
+
+      *****************************************************
+      *  A CHECKPOINT IS TAKEN EVERY WS-CHECKPOINT-INTERVAL
+      *  DETAIL RECORDS SO A RERUN CAN RESUME PAST THE LAST
+      *  ONE TAKEN INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *****************************************************
+       3200-WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-DETAIL-RECORD-COUNT,
+               WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 3210-WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+       3210-WRITE-CHECKPOINT-RECORD.
+           MOVE WS-DETAIL-RECORD-COUNT TO CK-LAST-RECORD-COUNT.
+           MOVE WS-SUM-TOTAL TO CK-RUNNING-TOTAL.
+           MOVE WS-BRANCH-COUNT TO CK-BRANCH-COUNT.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               MOVE WS-BRANCH-CODE(WS-COUNTER)
+                   TO CK-BRANCH-CODE(WS-COUNTER)
+               MOVE WS-SUM(WS-COUNTER) TO CK-BRANCH-SUMS(WS-COUNTER)
+               MOVE WS-SUM-CASH(WS-COUNTER)
+                   TO CK-BRANCH-CASH(WS-COUNTER)
+               MOVE WS-SUM-CHECK(WS-COUNTER)
+                   TO CK-BRANCH-CHECK(WS-COUNTER)
+               MOVE WS-SUM-CARD(WS-COUNTER)
+                   TO CK-BRANCH-CARD(WS-COUNTER)
+           END-PERFORM.
+           WRITE CHECKPOINT-RECORD.
+
+       3300-CAPTURE-TRAILER.
+           MOVE TRT-EXPECTED-COUNT TO WS-EXPECTED-COUNT.
+           MOVE TRT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL.
+
+      *****************************************************
+      *  THE TRAILER'S EXPECTED COUNT/TOTAL CATCH A RECORD
+      *  THAT WAS SILENTLY DROPPED OR DUPLICATED SOMEWHERE
+      *  UPSTREAM OF THIS JOB.
+      *****************************************************
+       4000-RECONCILE-CONTROL-TOTALS.
+           IF WS-DETAIL-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               SET WS-CONTROL-EXCEPTION TO TRUE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'RECORD COUNT BREAK' TO WS-EX-TYPE
+               MOVE SPACES TO WS-EX-BRANCH
+               STRING 'EXPECTED=' WS-EXPECTED-COUNT
+                   ' ACTUAL=' WS-DETAIL-RECORD-COUNT
+                   DELIMITED BY SIZE INTO WS-EX-DETAIL
+               WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+                   AFTER ADVANCING 1
+           END-IF.
+
+           IF WS-SUM-TOTAL NOT = WS-EXPECTED-TOTAL
+               SET WS-CONTROL-EXCEPTION TO TRUE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'CONTROL TOTAL BREAK' TO WS-EX-TYPE
+               MOVE SPACES TO WS-EX-BRANCH
+               STRING 'EXPECTED=' WS-EXPECTED-TOTAL
+                   ' ACTUAL=' WS-SUM-TOTAL
+                   DELIMITED BY SIZE INTO WS-EX-DETAIL
+               WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+                   AFTER ADVANCING 1
+           END-IF.
+
+      *****************************************************
+      *  FLAG ANY BRANCH WHOSE SWING AGAINST YESTERDAY
+      *  EXCEEDS THE THRESHOLD - A BRANCH POSTING ZERO OR
+      *  TRIPLE ITS NORMAL VOLUME SHOWS UP HERE INSTEAD OF
+      *  IN TOMORROW'S SPREADSHEET REVIEW.
+      *****************************************************
+       5000-COMPUTE-VARIANCE-EXCEPTIONS.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               PERFORM 5100-COMPUTE-ONE-VARIANCE
+           END-PERFORM.
+
+       5100-COMPUTE-ONE-VARIANCE.
+           IF WS-PRIOR-TOTAL(WS-COUNTER) = 0
+               IF WS-SUM(WS-COUNTER) = 0
+                   MOVE 0 TO WS-VARIANCE-PCT(WS-COUNTER)
+               ELSE
+                   MOVE 999.99 TO WS-VARIANCE-PCT(WS-COUNTER)
+                   PERFORM 5200-WRITE-VARIANCE-EXCEPTION
+               END-IF
+           ELSE
+               COMPUTE WS-VARIANCE-PCT(WS-COUNTER) ROUNDED =
+                   ((WS-SUM(WS-COUNTER) - WS-PRIOR-TOTAL(WS-COUNTER))
+                     / WS-PRIOR-TOTAL(WS-COUNTER)) * 100
+                   ON SIZE ERROR
+                       MOVE 999.99 TO WS-VARIANCE-PCT(WS-COUNTER)
+               END-COMPUTE
+               IF FUNCTION ABS(WS-VARIANCE-PCT(WS-COUNTER))
+                   > WS-VARIANCE-THRESHOLD-PCT
+                   PERFORM 5200-WRITE-VARIANCE-EXCEPTION
+               END-IF
+           END-IF.
+
+       5200-WRITE-VARIANCE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE 'DAY-OVER-DAY VARIANCE' TO WS-EX-TYPE.
+           MOVE WS-BRANCH-CODE(WS-COUNTER) TO WS-EX-BRANCH.
+           MOVE WS-VARIANCE-PCT(WS-COUNTER) TO WS-EX-VARIANCE-DISPLAY.
+           STRING 'PRIOR=' WS-PRIOR-TOTAL(WS-COUNTER)
+               ' TODAY=' WS-SUM(WS-COUNTER)
+               ' VARIANCE%=' WS-EX-VARIANCE-DISPLAY
+               DELIMITED BY SIZE INTO WS-EX-DETAIL.
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+               AFTER ADVANCING 1.
+
+      *****************************************************
+      *  ROLL TODAY'S PER-BRANCH TOTALS INTO THE PERSISTENT
+      *  WEEK-TO-DATE/MONTH-TO-DATE HISTORY FILE, RESETTING
+      *  EACH ACCUMULATOR WHEN ITS PERIOD BOUNDARY IS
+      *  CROSSED.
+      *****************************************************
+       6000-UPDATE-PERIOD-HISTORY.
+           COMPUTE WS-CURR-MONTH-STAMP = WS-RUN-DATE / 100.
+           COMPUTE WS-DAYNUM = FUNCTION INTEGER-OF-DATE(WS-RUN-DATE).
+           COMPUTE WS-WEEKDAY-NUM = FUNCTION MOD(WS-DAYNUM, 7).
+           COMPUTE WS-WEEK-START-DAYNUM =
+               WS-DAYNUM - WS-WEEKDAY-NUM.
+           COMPUTE WS-CURR-WEEK-START-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-WEEK-START-DAYNUM).
+
+           OPEN I-O HIST-FILE.
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HIST-FILE
+               CLOSE HIST-FILE
+               OPEN I-O HIST-FILE
+           END-IF.
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               PERFORM 6100-UPDATE-ONE-HISTORY-RECORD
+           END-PERFORM.
+
+           CLOSE HIST-FILE.
+
+       6100-UPDATE-ONE-HISTORY-RECORD.
+           MOVE WS-BRANCH-CODE(WS-COUNTER) TO HR-BRANCH-CODE.
+           READ HIST-FILE
+               INVALID KEY
+                   MOVE WS-CURR-WEEK-START-DATE
+                       TO HR-WEEK-START-DATE
+                   MOVE WS-SUM(WS-COUNTER) TO HR-WTD-TOTAL
+                   MOVE WS-CURR-MONTH-STAMP TO HR-MONTH-STAMP
+                   MOVE WS-SUM(WS-COUNTER) TO HR-MTD-TOTAL
+                   WRITE HIST-RECORD
+               NOT INVALID KEY
+                   IF HR-WEEK-START-DATE NOT = WS-CURR-WEEK-START-DATE
+                       MOVE WS-CURR-WEEK-START-DATE
+                           TO HR-WEEK-START-DATE
+                       MOVE 0 TO HR-WTD-TOTAL
+                   END-IF
+                   ADD WS-SUM(WS-COUNTER) TO HR-WTD-TOTAL
+                   IF HR-MONTH-STAMP NOT = WS-CURR-MONTH-STAMP
+                       MOVE WS-CURR-MONTH-STAMP TO HR-MONTH-STAMP
+                       MOVE 0 TO HR-MTD-TOTAL
+                   END-IF
+                   ADD WS-SUM(WS-COUNTER) TO HR-MTD-TOTAL
+                   REWRITE HIST-RECORD
+           END-READ.
+           MOVE HR-WTD-TOTAL TO WS-WTD-TOTAL(WS-COUNTER).
+           MOVE HR-MTD-TOTAL TO WS-MTD-TOTAL(WS-COUNTER).
+
+      *****************************************************
+      *  FORMATTED BRANCH TOTALS REPORT - PAGE HEADERS, ONE
+      *  LINE PER BRANCH, PAGE BREAKS, GRAND TOTAL TYING
+      *  BACK TO WS-SUM-TOTAL.
+      *****************************************************
+       7000-PRINT-BRANCH-REPORT.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               PERFORM 7100-PRINT-ONE-BRANCH-LINE
+           END-PERFORM.
+           PERFORM 7250-ACCUMULATE-CATEGORY-TOTALS.
+           PERFORM 7260-CHECK-CATEGORY-RECONCILIATION.
+           PERFORM 7200-PRINT-GRAND-TOTAL-LINES.
+           CLOSE REPORT-FILE.
+
+       7050-PRINT-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE.
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO.
+           WRITE RPT-LINE FROM WS-RPT-HDR-1
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1.
+           WRITE RPT-LINE FROM WS-RPT-HDR-2
+               AFTER ADVANCING 1.
+           MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+       7100-PRINT-ONE-BRANCH-LINE.
+           IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+               PERFORM 7050-PRINT-REPORT-HEADERS
+           END-IF.
+           MOVE WS-BRANCH-CODE(WS-COUNTER) TO WS-RD-BRANCH.
+           MOVE WS-SUM(WS-COUNTER) TO WS-RD-COUNT.
+           MOVE WS-SUM-CASH(WS-COUNTER) TO WS-RD-CASH.
+           MOVE WS-SUM-CHECK(WS-COUNTER) TO WS-RD-CHECK.
+           MOVE WS-SUM-CARD(WS-COUNTER) TO WS-RD-CARD.
+           MOVE WS-WTD-TOTAL(WS-COUNTER) TO WS-RD-WTD.
+           MOVE WS-MTD-TOTAL(WS-COUNTER) TO WS-RD-MTD.
+           MOVE WS-VARIANCE-PCT(WS-COUNTER) TO WS-RD-VARIANCE.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1.
+           ADD 1 TO WS-REPORT-LINE-COUNT.
+
+       7250-ACCUMULATE-CATEGORY-TOTALS.
+           MOVE 0 TO WS-CASH-GRAND-TOTAL.
+           MOVE 0 TO WS-CHECK-GRAND-TOTAL.
+           MOVE 0 TO WS-CARD-GRAND-TOTAL.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               ADD WS-SUM-CASH(WS-COUNTER) TO WS-CASH-GRAND-TOTAL
+               ADD WS-SUM-CHECK(WS-COUNTER) TO WS-CHECK-GRAND-TOTAL
+               ADD WS-SUM-CARD(WS-COUNTER) TO WS-CARD-GRAND-TOTAL
+           END-PERFORM.
+
+      *****************************************************
+      *  THE THREE CATEGORY GRAND TOTALS MUST ADD BACK UP TO
+      *  WS-SUM-TOTAL.  AN UNRECOGNIZED CATEGORY CODE STILL
+      *  COUNTS TOWARD WS-SUM-TOTAL (SEE
+      *  3150-LOG-UNKNOWN-CATEGORY) BUT NOT TOWARD ANY
+      *  CATEGORY BUCKET, SO A MISMATCH HERE MEANS SOME
+      *  DETAIL RECORDS CARRIED A CATEGORY CODE NONE OF THE
+      *  DOWNSTREAM FEEDS CAN ACCOUNT FOR.
+      *****************************************************
+       7260-CHECK-CATEGORY-RECONCILIATION.
+           COMPUTE WS-CATEGORY-SUM = WS-CASH-GRAND-TOTAL
+               + WS-CHECK-GRAND-TOTAL + WS-CARD-GRAND-TOTAL.
+           IF WS-CATEGORY-SUM NOT = WS-SUM-TOTAL
+               SET WS-CONTROL-EXCEPTION TO TRUE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE 'CATEGORY TOTAL BREAK' TO WS-EX-TYPE
+               MOVE SPACES TO WS-EX-BRANCH
+               STRING 'EXPECTED=' WS-SUM-TOTAL
+                   ' ACTUAL=' WS-CATEGORY-SUM
+                   DELIMITED BY SIZE INTO WS-EX-DETAIL
+               WRITE EXCPT-LINE FROM WS-EXCPT-LINE-AREA
+                   AFTER ADVANCING 1
+           END-IF.
+
+       7200-PRINT-GRAND-TOTAL-LINES.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1.
+           MOVE WS-BRANCH-COUNT TO WS-RD-GRAND-COUNT.
+           MOVE WS-SUM-TOTAL TO WS-RD-GRAND-TOTAL.
+           WRITE RPT-LINE FROM WS-RPT-GRAND-TOTAL-1
+               AFTER ADVANCING 1.
+           MOVE WS-CASH-GRAND-TOTAL TO WS-RD-CASH-TOTAL.
+           MOVE WS-CHECK-GRAND-TOTAL TO WS-RD-CHECK-TOTAL.
+           MOVE WS-CARD-GRAND-TOTAL TO WS-RD-CARD-TOTAL.
+           WRITE RPT-LINE FROM WS-RPT-GRAND-TOTAL-2
+               AFTER ADVANCING 1.
+
+       7500-FINALIZE-EXCEPTION-REPORT.
+           MOVE WS-EXCEPTION-COUNT TO WS-EX-COUNT.
+           WRITE EXCPT-LINE FROM WS-EXCPT-SUMMARY-LINE
+               AFTER ADVANCING 2.
+           CLOSE EXCEPTION-FILE.
+
+      *****************************************************
+      *  DOWNSTREAM GL POSTING FEED - ONE RECORD PER BRANCH
+      *  IN THE LAYOUT THE GL SYSTEM EXPECTS.
+      *****************************************************
+       8000-WRITE-GL-INTERFACE.
+           OPEN OUTPUT GL-FILE.
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN GL INTERFACE FILE, '
+                   'STATUS=' WS-GL-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+           COMPUTE WS-PERIOD = WS-RUN-DATE / 100.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               PERFORM 8100-WRITE-ONE-GL-RECORD
+           END-PERFORM.
+           CLOSE GL-FILE.
+
+       8100-WRITE-ONE-GL-RECORD.
+           MOVE '40' TO GL-RECORD-TYPE.
+           MOVE WS-BRANCH-CODE(WS-COUNTER) TO GL-BRANCH-CODE.
+           MOVE WS-PERIOD TO GL-PERIOD.
+           MOVE WS-SUM(WS-COUNTER) TO GL-AMOUNT.
+           WRITE GL-INTERFACE-RECORD.
+
+      *****************************************************
+      *  TODAY'S PER-BRANCH TOTALS BECOME TOMORROW'S "PRIOR
+      *  DAY" INPUT TO 2500-SEED-BRANCHES-FROM-PRIOR-FILE -
+      *  WITHOUT THIS THE DAY-OVER-DAY VARIANCE CHECK IN
+      *  5000-COMPUTE-VARIANCE-EXCEPTIONS WOULD COMPARE
+      *  AGAINST THE SAME STALE SNAPSHOT FOREVER.
+      *****************************************************
+       8500-WRITE-TODAYS-TOTALS-TO-PRIOR-FILE.
+           OPEN OUTPUT PRIOR-FILE.
+           IF WS-PRIOR-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT OPEN PRIOR FILE FOR WRITE, '
+                   'STATUS=' WS-PRIOR-STATUS
+               PERFORM 9950-ABORT-RUN
+           END-IF.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BRANCH-COUNT
+               PERFORM 8510-WRITE-ONE-PRIOR-RECORD
+           END-PERFORM.
+           CLOSE PRIOR-FILE.
+
+       8510-WRITE-ONE-PRIOR-RECORD.
+           MOVE WS-BRANCH-CODE(WS-COUNTER) TO PT-BRANCH-CODE.
+           MOVE WS-SUM(WS-COUNTER) TO PT-PRIOR-TOTAL.
+           WRITE PRIOR-TOTALS-RECORD.
+
+      *****************************************************
+      *  AUDIT TRAIL - ONE RECORD APPENDED PER RUN SO
+      *  AUDITORS CAN SEE WHAT RAN AND WHAT IT PRODUCED.
+      *****************************************************
+       9000-WRITE-AUDIT-LOG.
+           PERFORM 9010-OPEN-AUDIT-FILE.
+           MOVE WS-CD-DATE TO AL-RUN-DATE.
+           MOVE WS-CD-TIME TO AL-RUN-TIME.
+           MOVE WS-JOB-ID TO AL-JOB-ID.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-BRANCH-COUNT TO AL-ELEMENTS-PROCESSED.
+           MOVE WS-SUM-TOTAL TO AL-FINAL-TOTAL.
+           MOVE 'COMPLETE' TO AL-RUN-STATUS.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-FILE.
+
+       9010-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *****************************************************
+      *  A RUN THAT CANNOT CONTINUE STILL APPENDS AN AUDIT
+      *  RECORD BEFORE IT STOPS, SO THE FAILED RUNS AN
+      *  AUDITOR MOST WANTS TO SEE ARE NOT THE ONES MISSING
+      *  FROM THE TRAIL.  WHATEVER TOTALS WERE ACCUMULATED
+      *  BEFORE THE FAILURE ARE WRITTEN AS-IS.
+      *****************************************************
+       9950-ABORT-RUN.
+           PERFORM 9010-OPEN-AUDIT-FILE.
+           MOVE WS-CD-DATE TO AL-RUN-DATE.
+           MOVE WS-CD-TIME TO AL-RUN-TIME.
+           MOVE WS-JOB-ID TO AL-JOB-ID.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-BRANCH-COUNT TO AL-ELEMENTS-PROCESSED.
+           MOVE WS-SUM-TOTAL TO AL-FINAL-TOTAL.
+           MOVE 'FAILED' TO AL-RUN-STATUS.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       9900-TERMINATE.
+           CLOSE TRANX-FILE.
+           PERFORM 9910-RESET-CHECKPOINT-FILE.
+           IF WS-CONTROL-EXCEPTION
+               DISPLAY
+                 'BRSUM01 - COMPLETED WITH EXCEPTIONS, SEE BREXCPT'
+           ELSE
+               DISPLAY 'BRSUM01 - COMPLETED NORMALLY'
+           END-IF.
+
+      *****************************************************
+      *  A RUN THAT REACHES THIS POINT FINISHED WITHOUT
+      *  ABENDING, SO ANY SAVED CHECKPOINT NO LONGER APPLIES
+      *  AND IS CLEARED BEFORE THE NEXT RUN.
+      *****************************************************
+       9910-RESET-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'BRSUM01 - CANNOT CLEAR CHECKPOINT FILE, '
+                   'STATUS=' WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
