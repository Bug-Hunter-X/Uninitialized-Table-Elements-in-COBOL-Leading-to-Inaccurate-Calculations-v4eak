@@ -0,0 +1,19 @@
+      *****************************************************
+      *  BRCKPT - RESTART CHECKPOINT RECORD.
+      *  WRITTEN EVERY WS-CHECKPOINT-INTERVAL DETAIL RECORDS
+      *  SO A RERUN CAN RESUME PAST THE LAST ONE TAKEN
+      *  INSTEAD OF REPROCESSING THE WHOLE FILE.  THE BRANCH
+      *  CODE TABLE IS CARRIED TOO, SO A RESTART CAN REBUILD
+      *  WS-BRANCH-CODE DIRECTLY INSTEAD OF REPLAYING EVERY
+      *  PRE-CHECKPOINT DETAIL RECORD THROUGH THE FIND/ADD
+      *  LOGIC JUST TO RE-LEARN WHICH SLOT EACH CODE OWNS.
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-COUNT    PIC 9(7).
+           05  CK-RUNNING-TOTAL        PIC 9(9).
+           05  CK-BRANCH-COUNT         PIC 9(5).
+           05  CK-BRANCH-CODE  OCCURS 500 TIMES PIC X(4).
+           05  CK-BRANCH-SUMS OCCURS 500 TIMES PIC 9(5).
+           05  CK-BRANCH-CASH OCCURS 500 TIMES PIC 9(5).
+           05  CK-BRANCH-CHECK OCCURS 500 TIMES PIC 9(5).
+           05  CK-BRANCH-CARD OCCURS 500 TIMES PIC 9(5).
