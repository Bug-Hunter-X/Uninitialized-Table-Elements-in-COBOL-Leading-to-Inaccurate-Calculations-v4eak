@@ -0,0 +1,12 @@
+      *****************************************************
+      *  BRHIST - PERSISTENT WEEK-TO-DATE / MONTH-TO-DATE
+      *  BRANCH HISTORY, KEYED BY BRANCH CODE, CARRIED
+      *  FORWARD ACROSS RUNS.
+      *****************************************************
+       01  HIST-RECORD.
+           05  HR-BRANCH-CODE          PIC X(4).
+           05  HR-WEEK-START-DATE      PIC 9(8).
+           05  HR-WTD-TOTAL            PIC 9(7).
+           05  HR-MONTH-STAMP          PIC 9(6).
+           05  HR-MTD-TOTAL            PIC 9(7).
+           05  FILLER                  PIC X(48).
