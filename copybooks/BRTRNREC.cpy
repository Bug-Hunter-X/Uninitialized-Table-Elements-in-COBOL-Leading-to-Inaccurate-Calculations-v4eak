@@ -0,0 +1,30 @@
+      *****************************************************
+      *  BRTRNREC - DAILY BRANCH TRANSACTION FILE RECORDS
+      *  ONE HEADER, MANY DETAIL, ONE TRAILER PER RUN.
+      *  ALL THREE SHARE THE SAME 80-BYTE SLOT - THE FIRST
+      *  BYTE (REC-TYPE) TELLS THE READER WHICH LAYOUT TO
+      *  USE.
+      *****************************************************
+       01  TRANX-HEADER-RECORD.
+           05  TRH-RECORD-TYPE         PIC X(1).
+               88  TRH-IS-HEADER            VALUE 'H'.
+           05  TRH-RUN-DATE            PIC 9(8).
+           05  TRH-BRANCH-COUNT        PIC 9(5).
+           05  FILLER                  PIC X(66).
+
+       01  TRANX-DETAIL-RECORD.
+           05  TRD-RECORD-TYPE         PIC X(1).
+               88  TRD-IS-DETAIL            VALUE 'D'.
+           05  TRD-BRANCH-CODE         PIC X(4).
+           05  TRD-CATEGORY-CODE       PIC X(2).
+               88  TRD-IS-CASH              VALUE 'CA'.
+               88  TRD-IS-CHECK             VALUE 'CK'.
+               88  TRD-IS-CARD              VALUE 'CR'.
+           05  FILLER                  PIC X(73).
+
+       01  TRANX-TRAILER-RECORD.
+           05  TRT-RECORD-TYPE         PIC X(1).
+               88  TRT-IS-TRAILER           VALUE 'T'.
+           05  TRT-EXPECTED-COUNT      PIC 9(7).
+           05  TRT-EXPECTED-TOTAL      PIC 9(9).
+           05  FILLER                  PIC X(63).
