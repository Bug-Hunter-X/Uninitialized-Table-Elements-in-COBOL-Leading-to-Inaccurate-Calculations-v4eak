@@ -0,0 +1,17 @@
+      *****************************************************
+      *  BRAUDIT - AUDIT TRAIL RECORD, ONE PER RUN, APPENDED
+      *  FOR COMPLIANCE REVIEW OF WHAT RAN AND WHAT IT
+      *  PRODUCED.  AL-RUN-STATUS IS 'COMPLETE' FOR A RUN
+      *  THAT FINISHED NORMALLY OR 'FAILED' FOR A RUN THAT
+      *  ABORTED PARTWAY THROUGH, SO A FAILED RUN STILL
+      *  LEAVES A RECORD FOR AUDITORS TO FIND.
+      *****************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE             PIC 9(8).
+           05  AL-RUN-TIME             PIC 9(6).
+           05  AL-JOB-ID               PIC X(8).
+           05  AL-OPERATOR-ID          PIC X(8).
+           05  AL-ELEMENTS-PROCESSED   PIC 9(5).
+           05  AL-FINAL-TOTAL          PIC 9(9).
+           05  AL-RUN-STATUS           PIC X(8).
+           05  FILLER                  PIC X(28).
