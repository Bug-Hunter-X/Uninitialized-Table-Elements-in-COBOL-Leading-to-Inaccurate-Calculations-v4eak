@@ -0,0 +1,10 @@
+      *****************************************************
+      *  BRGLREC - GENERAL LEDGER INTERFACE RECORD LAYOUT
+      *  EXPECTED BY THE DOWNSTREAM GL POSTING SYSTEM.
+      *****************************************************
+       01  GL-INTERFACE-RECORD.
+           05  GL-RECORD-TYPE          PIC X(2).
+           05  GL-BRANCH-CODE          PIC X(4).
+           05  GL-PERIOD               PIC 9(6).
+           05  GL-AMOUNT               PIC S9(9)V99.
+           05  FILLER                  PIC X(57).
