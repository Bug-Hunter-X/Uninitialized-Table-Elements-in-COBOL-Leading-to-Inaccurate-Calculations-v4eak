@@ -0,0 +1,8 @@
+      *****************************************************
+      *  BRPRIOR - PRIOR DAY BRANCH TOTALS, ONE PER BRANCH
+      *  USED FOR DAY-OVER-DAY VARIANCE CHECKING.
+      *****************************************************
+       01  PRIOR-TOTALS-RECORD.
+           05  PT-BRANCH-CODE          PIC X(4).
+           05  PT-PRIOR-TOTAL          PIC 9(5).
+           05  FILLER                  PIC X(71).
